@@ -1,9 +1,377 @@
-01  WS-AREA-1 PIC 9(5) VALUE ZEROES.
-01  WS-AREA-2 PIC 9(5) VALUE ZEROES.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PRINT-FILE ASSIGN TO "SETTLRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFIL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT GL-INTERFACE-FILE ASSIGN TO "GLINTFC"
+               ORGANIZATION IS SEQUENTIAL.
 
-PROCEDURE DIVISION.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE
+           RECORD CONTAINS 20 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  TRANSACTION-RECORD.
+           05  TR-RECORD-TYPE         PIC X.
+               88  TR-DETAIL-RECORD          VALUE 'D'.
+               88  TR-TRAILER-RECORD         VALUE 'T'.
+           05  TR-DETAIL.
+               10  TR-ACCOUNT-NO      PIC X(6).
+               10  TR-BRANCH-CODE     PIC X(4).
+               10  TR-DC-INDICATOR    PIC X.
+                   88  TR-IS-DEBIT           VALUE 'D'.
+                   88  TR-IS-CREDIT           VALUE 'C'.
+               10  TR-AMOUNT          PIC 9(5)V99.
+               10  FILLER             PIC X.
+           05  TR-TRAILER REDEFINES TR-DETAIL.
+               10  TR-TRAILER-COUNT   PIC 9(7).
+               10  FILLER             PIC X(12).
 
-    ADD 1 TO WS-AREA-1.
-    ADD WS-AREA-1 TO WS-AREA-2.
-    DISPLAY WS-AREA-2
-    STOP RUN.
\ No newline at end of file
+       FD  PRINT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  PRINT-LINE                 PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 411 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-FILE-POSITION     PIC 9(7).
+           05  CKPT-BRANCH-SLOTS-USED PIC 9(4).
+           05  CKPT-BRANCH-ENTRY OCCURS 20 TIMES.
+               10  CKPT-BRANCH-CODE       PIC X(4).
+               10  CKPT-BRANCH-COUNT      PIC 9(7).
+               10  CKPT-BRANCH-TOTAL      PIC S9(7)V99.
+
+       FD  GL-INTERFACE-FILE
+           RECORD CONTAINS 40 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  GL-INTERFACE-RECORD.
+           05  GL-BATCH-ID            PIC X(9).
+           05  GL-RUN-DATE            PIC 9(8).
+           05  GL-TXN-COUNT           PIC 9(7).
+           05  GL-GRAND-TOTAL         PIC S9(7)V99.
+           05  FILLER                 PIC X(7).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREA-1              PIC 9(7)       VALUE ZEROES.
+       01  WS-AREA-2              PIC S9(7)V99 COMP-3 VALUE ZEROES.
+       01  WS-TRAILER-COUNT       PIC 9(7)  VALUE ZEROES.
+       01  WS-RECORDS-READ        PIC 9(7)  VALUE ZEROES.
+
+       01  WS-BRANCH-TABLE.
+           05  WS-BRANCH-ENTRY OCCURS 20 TIMES
+                       INDEXED BY BR-IDX BR-SUM-IDX.
+               10  WS-BRANCH-CODE         PIC X(4).
+               10  WS-BRANCH-COUNT        PIC 9(7).
+               10  WS-BRANCH-TOTAL        PIC S9(7)V99 COMP-3.
+       01  WS-BRANCH-SLOTS-USED   PIC 9(4) VALUE ZEROES.
+       01  WS-BRANCH-FOUND-FLAG   PIC X    VALUE 'N'.
+           88  WS-BRANCH-FOUND              VALUE 'Y'.
+
+       01  WS-AUDIT-CLOSE-FLAG    PIC X    VALUE 'N'.
+       01  WS-AUDIT-SUMMARY-CODE  PIC X(4) VALUE 'ALL '.
+       01  WS-AUDIT-DUMMY-AMOUNT  PIC 9(5)V99 VALUE ZEROES.
+       01  WS-AUDIT-DUMMY-DC      PIC X        VALUE 'C'.
+
+       01  WS-FLAGS.
+           05  WS-OVERFLOW-FLAG   PIC X     VALUE 'N'.
+               88  WS-OVERFLOW             VALUE 'Y'.
+           05  WS-EOF-FLAG        PIC X     VALUE 'N'.
+               88  END-OF-FILE              VALUE 'Y'.
+           05  WS-RECON-FLAG      PIC X     VALUE 'N'.
+               88  WS-RECON-BREAK          VALUE 'Y'.
+           05  WS-RESTARTED-FLAG  PIC X     VALUE 'N'.
+               88  WS-RESTARTED             VALUE 'Y'.
+
+       01  WS-CKPT-FILE-STATUS        PIC XX     VALUE '00'.
+           88  WS-CKPT-FILE-FOUND                VALUE '00'.
+
+       01  WS-CHECKPOINT-INTERVAL     PIC 9(4) VALUE 1000.
+       01  WS-RESTART-POSITION        PIC 9(7) VALUE ZEROES.
+       01  WS-SKIP-COUNT              PIC 9(7) VALUE ZEROES.
+
+       01  WS-RUN-DATE                PIC 9(8).
+
+       01  WS-RUN-TIME.
+           05  WS-RUN-HH              PIC 9(2).
+           05  WS-RUN-MIN             PIC 9(2).
+           05  WS-RUN-SEC             PIC 9(2).
+           05  WS-RUN-HSEC            PIC 9(2).
+
+       01  WS-RUN-NUMBER              PIC 9(6).
+
+       01  WS-BATCH-ID.
+           05  FILLER                 PIC X VALUE 'B'.
+           05  WBI-RUN-DATE            PIC 9(8).
+
+       01  WS-HEADING-LINE-1.
+           05  FILLER                 PIC X(24) VALUE
+               'DAILY SETTLEMENT REPORT'.
+           05  FILLER                 PIC X(8)  VALUE '  DATE: '.
+           05  WH1-DATE               PIC 9999/99/99.
+           05  FILLER                 PIC X(8)  VALUE '  RUN: '.
+           05  WH1-RUN-NUMBER         PIC ZZZZZ9.
+           05  FILLER                 PIC X(24) VALUE SPACES.
+
+       01  WS-HEADING-LINE-2.
+           05  FILLER                 PIC X(80) VALUE ALL '-'.
+
+       01  WS-BRANCH-HEADING-LINE.
+           05  FILLER                 PIC X(10) VALUE 'BRANCH'.
+           05  FILLER                 PIC X(14) VALUE 'COUNT'.
+           05  FILLER                 PIC X(16) VALUE 'TOTAL'.
+           05  FILLER                 PIC X(40) VALUE SPACES.
+
+       01  WS-BRANCH-LINE.
+           05  WBL-BRANCH-CODE        PIC X(10).
+           05  WBL-COUNT              PIC Z,ZZZ,ZZ9.
+           05  FILLER                 PIC X(4) VALUE SPACES.
+           05  WBL-TOTAL              PIC -Z,ZZZ,ZZ9.99.
+           05  FILLER                 PIC X(44) VALUE SPACES.
+
+       01  WS-DETAIL-LINE-1.
+           05  FILLER                 PIC X(30) VALUE
+               'TRANSACTION COUNT:'.
+           05  WD1-COUNT              PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                 PIC X(39) VALUE SPACES.
+
+       01  WS-DETAIL-LINE-2.
+           05  FILLER                 PIC X(30) VALUE
+               'GRAND TOTAL:'.
+           05  WD2-TOTAL              PIC -Z,ZZZ,ZZ9.99.
+           05  FILLER                 PIC X(37) VALUE SPACES.
+
+       01  WS-DETAIL-LINE-3.
+           05  FILLER                 PIC X(30) VALUE
+               'RECONCILIATION STATUS:        '.
+           05  WD3-STATUS             PIC X(20).
+           05  FILLER                 PIC X(30) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           PERFORM RESTART-CHECK
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-RESTARTED
+               PERFORM SKIP-TO-CHECKPOINT
+           END-IF
+           PERFORM READ-TRANSACTION
+           PERFORM UNTIL END-OF-FILE OR TR-TRAILER-RECORD
+               ADD 1 TO WS-RECORDS-READ
+               PERFORM FIND-OR-ADD-BRANCH-SLOT
+               CALL 'ACCUMTXN' USING TR-AMOUNT, TR-DC-INDICATOR,
+                       WS-BRANCH-COUNT (BR-IDX),
+                       WS-BRANCH-TOTAL (BR-IDX),
+                       WS-OVERFLOW-FLAG,
+                       TR-BRANCH-CODE,
+                       WS-AUDIT-CLOSE-FLAG,
+                       WS-RESTARTED-FLAG,
+                       WS-RESTART-POSITION
+               END-CALL
+               IF WS-OVERFLOW
+                   PERFORM OVERFLOW-ERROR
+               END-IF
+               IF FUNCTION MOD (WS-RECORDS-READ WS-CHECKPOINT-INTERVAL)
+                       = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+               PERFORM READ-TRANSACTION
+           END-PERFORM
+           IF TR-TRAILER-RECORD
+               MOVE TR-TRAILER-COUNT TO WS-TRAILER-COUNT
+           END-IF
+           CLOSE TRANSACTION-FILE
+           PERFORM SUMMARIZE-BRANCH-TOTALS
+           MOVE 'Y' TO WS-AUDIT-CLOSE-FLAG
+           CALL 'ACCUMTXN' USING WS-AUDIT-DUMMY-AMOUNT,
+                   WS-AUDIT-DUMMY-DC,
+                   WS-AREA-1,
+                   WS-AREA-2,
+                   WS-OVERFLOW-FLAG,
+                   WS-AUDIT-SUMMARY-CODE,
+                   WS-AUDIT-CLOSE-FLAG,
+                   WS-RESTARTED-FLAG,
+                   WS-RESTART-POSITION
+           END-CALL
+           PERFORM RECONCILE-TOTALS
+           PERFORM PRINT-REPORT
+           IF NOT WS-RECON-BREAK
+               PERFORM WRITE-GL-INTERFACE
+           END-IF
+           PERFORM CLEAR-CHECKPOINT
+           STOP RUN.
+
+       READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+
+       FIND-OR-ADD-BRANCH-SLOT.
+           MOVE 'N' TO WS-BRANCH-FOUND-FLAG
+           PERFORM VARYING BR-IDX FROM 1 BY 1
+                   UNTIL BR-IDX > WS-BRANCH-SLOTS-USED
+               IF WS-BRANCH-CODE (BR-IDX) = TR-BRANCH-CODE
+                   SET WS-BRANCH-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT WS-BRANCH-FOUND
+               IF WS-BRANCH-SLOTS-USED >= 20
+                   PERFORM BRANCH-TABLE-FULL-ERROR
+               END-IF
+               ADD 1 TO WS-BRANCH-SLOTS-USED
+               SET BR-IDX TO WS-BRANCH-SLOTS-USED
+               MOVE TR-BRANCH-CODE TO WS-BRANCH-CODE (BR-IDX)
+               MOVE ZEROES         TO WS-BRANCH-COUNT (BR-IDX)
+               MOVE ZEROES         TO WS-BRANCH-TOTAL (BR-IDX)
+           END-IF.
+
+       SUMMARIZE-BRANCH-TOTALS.
+           MOVE ZEROES TO WS-AREA-1
+           MOVE ZEROES TO WS-AREA-2
+           PERFORM VARYING BR-SUM-IDX FROM 1 BY 1
+                   UNTIL BR-SUM-IDX > WS-BRANCH-SLOTS-USED
+               ADD WS-BRANCH-COUNT (BR-SUM-IDX) TO WS-AREA-1
+                   ON SIZE ERROR
+                       PERFORM OVERFLOW-ERROR
+               END-ADD
+               ADD WS-BRANCH-TOTAL (BR-SUM-IDX) TO WS-AREA-2
+                   ON SIZE ERROR
+                       PERFORM OVERFLOW-ERROR
+               END-ADD
+           END-PERFORM.
+
+       RESTART-CHECK.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-FOUND
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-FILE-POSITION TO WS-RESTART-POSITION
+                       MOVE CKPT-FILE-POSITION TO WS-RECORDS-READ
+                       MOVE CKPT-BRANCH-SLOTS-USED
+                           TO WS-BRANCH-SLOTS-USED
+                       PERFORM VARYING BR-SUM-IDX FROM 1 BY 1
+                               UNTIL BR-SUM-IDX > WS-BRANCH-SLOTS-USED
+                           MOVE CKPT-BRANCH-CODE (BR-SUM-IDX)
+                               TO WS-BRANCH-CODE (BR-SUM-IDX)
+                           MOVE CKPT-BRANCH-COUNT (BR-SUM-IDX)
+                               TO WS-BRANCH-COUNT (BR-SUM-IDX)
+                           MOVE CKPT-BRANCH-TOTAL (BR-SUM-IDX)
+                               TO WS-BRANCH-TOTAL (BR-SUM-IDX)
+                       END-PERFORM
+                       SET WS-RESTARTED TO TRUE
+                       DISPLAY 'RESTARTING FROM CHECKPOINT AT RECORD '
+                               WS-RESTART-POSITION
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SKIP-TO-CHECKPOINT.
+           MOVE ZEROES TO WS-SKIP-COUNT
+           PERFORM UNTIL WS-SKIP-COUNT NOT < WS-RESTART-POSITION
+                       OR END-OF-FILE
+               READ TRANSACTION-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-SKIP-COUNT
+               END-READ
+           END-PERFORM.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RECORDS-READ      TO CKPT-FILE-POSITION
+           MOVE WS-BRANCH-SLOTS-USED TO CKPT-BRANCH-SLOTS-USED
+           PERFORM VARYING BR-SUM-IDX FROM 1 BY 1
+                   UNTIL BR-SUM-IDX > WS-BRANCH-SLOTS-USED
+               MOVE WS-BRANCH-CODE (BR-SUM-IDX)
+                   TO CKPT-BRANCH-CODE (BR-SUM-IDX)
+               MOVE WS-BRANCH-COUNT (BR-SUM-IDX)
+                   TO CKPT-BRANCH-COUNT (BR-SUM-IDX)
+               MOVE WS-BRANCH-TOTAL (BR-SUM-IDX)
+                   TO CKPT-BRANCH-TOTAL (BR-SUM-IDX)
+           END-PERFORM
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       RECONCILE-TOTALS.
+           IF WS-AREA-1 = WS-TRAILER-COUNT
+               DISPLAY 'CONTROL TOTAL RECONCILIATION OK - '
+                       'RECORD COUNT MATCHES TRAILER COUNT'
+           ELSE
+               SET WS-RECON-BREAK TO TRUE
+               DISPLAY 'CONTROL BREAK: PROCESSED COUNT '
+                       WS-AREA-1
+                       ' DOES NOT MATCH TRAILER COUNT '
+                       WS-TRAILER-COUNT
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       PRINT-REPORT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           ACCEPT WS-RUN-NUMBER FROM TIME
+           MOVE WS-RUN-DATE   TO WH1-DATE
+           MOVE WS-RUN-NUMBER TO WH1-RUN-NUMBER
+           MOVE WS-AREA-1     TO WD1-COUNT
+           MOVE WS-AREA-2     TO WD2-TOTAL
+           IF WS-RECON-BREAK
+               MOVE 'CONTROL BREAK'    TO WD3-STATUS
+           ELSE
+               MOVE 'OK'               TO WD3-STATUS
+           END-IF
+           OPEN OUTPUT PRINT-FILE
+           WRITE PRINT-LINE FROM WS-HEADING-LINE-1
+           WRITE PRINT-LINE FROM WS-HEADING-LINE-2
+           WRITE PRINT-LINE FROM WS-BRANCH-HEADING-LINE
+           PERFORM VARYING BR-SUM-IDX FROM 1 BY 1
+                   UNTIL BR-SUM-IDX > WS-BRANCH-SLOTS-USED
+               MOVE WS-BRANCH-CODE (BR-SUM-IDX)  TO WBL-BRANCH-CODE
+               MOVE WS-BRANCH-COUNT (BR-SUM-IDX) TO WBL-COUNT
+               MOVE WS-BRANCH-TOTAL (BR-SUM-IDX) TO WBL-TOTAL
+               WRITE PRINT-LINE FROM WS-BRANCH-LINE
+           END-PERFORM
+           WRITE PRINT-LINE FROM WS-HEADING-LINE-2
+           WRITE PRINT-LINE FROM WS-DETAIL-LINE-1
+           WRITE PRINT-LINE FROM WS-DETAIL-LINE-2
+           WRITE PRINT-LINE FROM WS-DETAIL-LINE-3
+           CLOSE PRINT-FILE.
+
+       WRITE-GL-INTERFACE.
+           INITIALIZE GL-INTERFACE-RECORD
+           MOVE WS-RUN-DATE TO WBI-RUN-DATE
+           MOVE WS-BATCH-ID TO GL-BATCH-ID
+           MOVE WS-RUN-DATE TO GL-RUN-DATE
+           MOVE WS-AREA-1   TO GL-TXN-COUNT
+           MOVE WS-AREA-2   TO GL-GRAND-TOTAL
+           OPEN OUTPUT GL-INTERFACE-FILE
+           WRITE GL-INTERFACE-RECORD
+           CLOSE GL-INTERFACE-FILE.
+
+       OVERFLOW-ERROR.
+           MOVE 'Y' TO WS-OVERFLOW-FLAG
+           DISPLAY 'ABEND: WS-AREA-2 OVERFLOW - RUN TOTAL EXCEEDS '
+                   'PIC S9(7)V99 CAPACITY, TOTAL NOT RELIABLE'
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       BRANCH-TABLE-FULL-ERROR.
+           DISPLAY 'ABEND: BRANCH TABLE FULL - MORE THAN 20 DISTINCT '
+                   'BRANCH CODES ENCOUNTERED, CANNOT ADD BRANCH '
+                   TR-BRANCH-CODE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
