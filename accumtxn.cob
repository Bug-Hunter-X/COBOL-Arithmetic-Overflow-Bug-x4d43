@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCUMTXN.
+      *    CALLABLE SUBROUTINE - NETS ONE TRANSACTION AMOUNT INTO A
+      *    CALLER-OWNED RUNNING COUNT/TOTAL. NO FILE I-O OWNERSHIP OF
+      *    THE RUN - NO STOP RUN - THE CALLER OWNS THE BATCH LOOP.
+      *    EVERY CALL IS ALSO APPENDED TO AUDIT-FILE, TAGGED WITH THE
+      *    CALLER-SUPPLIED BRANCH CODE, SO A DISPUTED TOTAL CAN BE
+      *    TRACED BACK THROUGH EACH INDIVIDUAL ADD. THE CALLER MUST
+      *    MAKE ONE FINAL CALL WITH LS-CLOSE-FLAG SET TO 'Y' (CARRYING
+      *    THE DERIVED GRAND TOTAL IN LS-RUNNING-TOTAL) TO AUDIT THAT
+      *    DERIVATION AND CLOSE AUDIT-FILE. ON A CHECKPOINT RESTART,
+      *    THE CALLER PASSES LS-RESTART-FLAG 'Y' WITH LS-RESTART-
+      *    SEQUENCE SET TO THE RECORD COUNT ALREADY CHECKPOINTED, SO
+      *    THE FIRST CALL OF THE RESTARTED RUN FIRST DROPS ANY AUDIT
+      *    ROWS PAST LS-RESTART-SEQUENCE (ROWS WRITTEN BEFORE A CRASH
+      *    THAT LANDED BETWEEN CHECKPOINTS, WHICH WOULD OTHERWISE BE
+      *    REPROCESSED AND RE-AUDITED UNDER DUPLICATE SEQUENCE NUMBERS)
+      *    AND THEN OPENS AUDIT-FILE IN EXTEND MODE TO RESUME THE
+      *    SEQUENCE NUMBER. IF AUDIT-FILE IS MISSING AT RESTART (FILE
+      *    STATUS 35), IT IS CREATED FRESH VIA OPEN OUTPUT INSTEAD OF
+      *    ABENDING THE RUN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT AUDIT-OLD-FILE ASSIGN TO "AUDITLOG.OLD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-OLD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  AUDIT-LINE                 PIC X(80).
+
+       FD  AUDIT-OLD-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  AUDIT-OLD-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SIGNED-AMOUNT        PIC S9(5)V99 COMP-3 VALUE ZEROES.
+       01  WS-BEFORE-VALUE         PIC S9(7)V99 COMP-3 VALUE ZEROES.
+       01  WS-AUDIT-SEQUENCE       PIC 9(7)     VALUE ZEROES.
+       01  WS-AUDIT-DATE           PIC 9(8).
+       01  WS-AUDIT-TIME           PIC 9(8).
+
+       01  WS-AUDIT-OPEN-FLAG      PIC X        VALUE 'N'.
+           88  WS-AUDIT-OPEN                  VALUE 'Y'.
+
+       01  WS-AUDIT-FILE-STATUS    PIC XX       VALUE '00'.
+           88  WS-AUDIT-FILE-NOT-FOUND            VALUE '35'.
+       01  WS-AUDIT-OLD-STATUS     PIC XX       VALUE '00'.
+
+       01  WS-AUDIT-FILENAME       PIC X(20)    VALUE "AUDITLOG".
+       01  WS-AUDIT-OLD-FILENAME   PIC X(20)    VALUE "AUDITLOG.OLD".
+       01  WS-RENAME-STATUS        PIC S9(9) COMP-5 VALUE ZERO.
+       01  WS-COPY-SEQUENCE        PIC 9(7)     VALUE ZEROES.
+       01  WS-COPY-EOF-FLAG        PIC X        VALUE 'N'.
+           88  WS-COPY-EOF                    VALUE 'Y'.
+
+       01  WS-AUDIT-LINE.
+           05  AL-SEQUENCE             PIC ZZZZZZ9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  AL-BRANCH-CODE          PIC X(4).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  AL-BEFORE-VALUE         PIC -Z,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  AL-AFTER-VALUE          PIC -Z,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  AL-DATE                 PIC 9999/99/99.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  AL-TIME                 PIC 9(8).
+           05  FILLER                  PIC X(15) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LS-AMOUNT               PIC 9(5)V99.
+       01  LS-DC-INDICATOR         PIC X.
+           88  LS-IS-DEBIT                VALUE 'D'.
+           88  LS-IS-CREDIT               VALUE 'C'.
+       01  LS-RUNNING-COUNT        PIC 9(7).
+       01  LS-RUNNING-TOTAL        PIC S9(7)V99 COMP-3.
+       01  LS-OVERFLOW-FLAG        PIC X.
+       01  LS-BRANCH-CODE          PIC X(4).
+       01  LS-CLOSE-FLAG           PIC X.
+           88  LS-CLOSE-AUDIT             VALUE 'Y'.
+       01  LS-RESTART-FLAG         PIC X.
+           88  LS-IS-RESTART              VALUE 'Y'.
+       01  LS-RESTART-SEQUENCE     PIC 9(7).
+
+       PROCEDURE DIVISION USING LS-AMOUNT LS-DC-INDICATOR
+               LS-RUNNING-COUNT LS-RUNNING-TOTAL LS-OVERFLOW-FLAG
+               LS-BRANCH-CODE LS-CLOSE-FLAG
+               LS-RESTART-FLAG LS-RESTART-SEQUENCE.
+       ACCUMULATE-TRANSACTION.
+           IF NOT WS-AUDIT-OPEN
+               IF LS-IS-RESTART
+                   PERFORM DROP-UNCHECKPOINTED-AUDIT-ROWS
+                   OPEN EXTEND AUDIT-FILE
+                   IF WS-AUDIT-FILE-NOT-FOUND
+                       OPEN OUTPUT AUDIT-FILE
+                   ELSE
+                       MOVE LS-RESTART-SEQUENCE TO WS-AUDIT-SEQUENCE
+                   END-IF
+               ELSE
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF
+               SET WS-AUDIT-OPEN TO TRUE
+           END-IF
+           IF LS-CLOSE-AUDIT
+               MOVE ZEROES TO WS-BEFORE-VALUE
+               PERFORM WRITE-AUDIT-RECORD
+               CLOSE AUDIT-FILE
+               MOVE 'N' TO WS-AUDIT-OPEN-FLAG
+               GOBACK
+           END-IF
+           MOVE 'N' TO LS-OVERFLOW-FLAG
+           MOVE LS-RUNNING-TOTAL TO WS-BEFORE-VALUE
+           ADD 1 TO LS-RUNNING-COUNT
+           IF LS-IS-DEBIT
+               COMPUTE WS-SIGNED-AMOUNT = LS-AMOUNT * -1
+           ELSE
+               MOVE LS-AMOUNT TO WS-SIGNED-AMOUNT
+           END-IF
+           ADD WS-SIGNED-AMOUNT TO LS-RUNNING-TOTAL
+               ON SIZE ERROR
+                   MOVE 'Y' TO LS-OVERFLOW-FLAG
+           END-ADD
+           PERFORM WRITE-AUDIT-RECORD
+           GOBACK.
+
+       DROP-UNCHECKPOINTED-AUDIT-ROWS.
+           CALL "CBL_RENAME_FILE" USING WS-AUDIT-FILENAME
+                   WS-AUDIT-OLD-FILENAME
+               RETURNING WS-RENAME-STATUS
+           END-CALL
+           IF WS-RENAME-STATUS = 0
+               OPEN INPUT AUDIT-OLD-FILE
+               OPEN OUTPUT AUDIT-FILE
+               MOVE 'N' TO WS-COPY-EOF-FLAG
+               PERFORM UNTIL WS-COPY-EOF
+                   READ AUDIT-OLD-FILE INTO WS-AUDIT-LINE
+                       AT END
+                           SET WS-COPY-EOF TO TRUE
+                       NOT AT END
+                           MOVE AL-SEQUENCE TO WS-COPY-SEQUENCE
+                           IF WS-COPY-SEQUENCE NOT > LS-RESTART-SEQUENCE
+                               WRITE AUDIT-LINE FROM WS-AUDIT-LINE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-OLD-FILE
+               CLOSE AUDIT-FILE
+               CALL "CBL_DELETE_FILE" USING WS-AUDIT-OLD-FILENAME
+                   RETURNING WS-RENAME-STATUS
+               END-CALL
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           ADD 1 TO WS-AUDIT-SEQUENCE
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE WS-AUDIT-SEQUENCE TO AL-SEQUENCE
+           MOVE LS-BRANCH-CODE    TO AL-BRANCH-CODE
+           MOVE WS-BEFORE-VALUE   TO AL-BEFORE-VALUE
+           MOVE LS-RUNNING-TOTAL  TO AL-AFTER-VALUE
+           MOVE WS-AUDIT-DATE     TO AL-DATE
+           MOVE WS-AUDIT-TIME     TO AL-TIME
+           WRITE AUDIT-LINE FROM WS-AUDIT-LINE.
